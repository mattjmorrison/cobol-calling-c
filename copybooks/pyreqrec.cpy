@@ -0,0 +1,11 @@
+000010*----------------------------------------------------------
+000020* PYREQREC.CPY
+000030*----------------------------------------------------------
+000040* ONE INPUT TRANSACTION FOR THE PYTHON BATCH DRIVER. WIDTHS
+000050* TRACK PYARGS.CPY SO A REQUEST RECORD CAN ALWAYS BE MOVED
+000060* STRAIGHT INTO PYTHON-ARGS WITHOUT TRUNCATION.
+000070*----------------------------------------------------------
+000080 01  PYTHON-REQUEST-RECORD.
+000090     03  PYREQ-MODULE         PIC X(40).
+000100     03  PYREQ-FUNC           PIC X(40).
+000110     03  PYREQ-ARGS           PIC X(500).
