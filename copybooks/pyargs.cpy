@@ -0,0 +1,32 @@
+000010*----------------------------------------------------------
+000020* PYARGS.CPY
+000030*----------------------------------------------------------
+000040* SHARED LAYOUT FOR THE MODULE/FUNC/ARGS/RESPONSE PAYLOAD
+000050* PASSED TO CALL "PYTHON". WIDENED SO LONGER MODULE AND
+000060* FUNCTION NAMES AND LARGER ARGUMENT/RESPONSE PAYLOADS
+000070* DO NOT GET SILENTLY TRUNCATED.
+000080*----------------------------------------------------------
+000090*  DATE       INIT  DESCRIPTION
+000100*  ---------- ----  ------------------------------------
+000110*  2026-08-08  RM   PULLED OUT OF code/hello.cob AND
+000120*                   WIDENED FUNC/ARGS SO THEY HAVE ROOM
+000130*                   TO GROW.
+000135*  2026-08-08  RM   ADDED STATUS-CODE AND ERROR-MESSAGE SO
+000136*                   THE PYTHON SIDE CAN REPORT SUCCESS OR
+000137*                   FAILURE INSTEAD OF A BLANK RESPONSE
+000138*                   LOOKING LIKE A SUCCESSFUL NO-OP.
+000140*----------------------------------------------------------
+000150 01  PYTHON-ARGS.
+000160     03  MODULE               PIC X(40)  VALUE SPACES.
+000170     03  FILLER               PIC X      VALUE "|".
+000180     03  FUNC                 PIC X(40)  VALUE SPACES.
+000190     03  FILLER               PIC X      VALUE "|".
+000200     03  ARGS                 PIC X(500) VALUE SPACES.
+000210     03  FILLER               PIC X      VALUE "|".
+000220     03  RESPONSE             PIC X(500) VALUE SPACES.
+000230     03  FILLER               PIC X      VALUE "|".
+000240     03  STATUS-CODE          PIC X(01)  VALUE SPACES.
+000250         88  STATUS-CODE-SUCCESS          VALUE "0".
+000260         88  STATUS-CODE-FAILURE          VALUE "1".
+000270     03  FILLER               PIC X      VALUE "|".
+000280     03  ERROR-MESSAGE        PIC X(200) VALUE SPACES.
