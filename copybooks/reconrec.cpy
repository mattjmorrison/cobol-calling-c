@@ -0,0 +1,13 @@
+000010*----------------------------------------------------------
+000020* RECONREC.CPY
+000030*----------------------------------------------------------
+000040* ONE RECONCILIATION EXCEPTION WRITTEN BY THE PYTHON BATCH
+000050* DRIVER FOR A REQUEST WHOSE RESPONSE CAME BACK BLANK WITH
+000060* NO CORRESPONDING SUCCESS STATUS -- I.E. A REQUEST THAT
+000070* WENT OUT BUT CANNOT BE RECONCILED TO A GOOD RESPONSE.
+000080*----------------------------------------------------------
+000090 01  RECONCILIATION-RECORD.
+000100     03  RECON-MODULE             PIC X(40).
+000110     03  RECON-FUNC               PIC X(40).
+000120     03  RECON-ARGS               PIC X(500).
+000130     03  RECON-REASON             PIC X(200).
