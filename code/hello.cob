@@ -1,18 +1,508 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. hello.
-        ENVIRONMENT DIVISION.
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-        01 PYTHON-ARGS.
-            03 MODULE   PIC X(7) VALUE "another".
-            03 FILLER   PIC X VALUE "|".
-            03 FUNC     PIC X(19) VALUE "something_different".
-            03 FILLER   PIC X VALUE "|".
-            03 ARGS     PIC X(100) VALUE "HERE I AM".
-            03 FILLER   PIC X VALUE "|".
-            03 RESPONSE PIC X(100) VALUE SPACES.
-        PROCEDURE DIVISION.
-            CALL "python"
-                USING PYTHON-ARGS.
-            DISPLAY RESPONSE.
-            STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. hello.
+000030 AUTHOR. R MCALLISTER.
+000040 INSTALLATION. DATA PROCESSING.
+000050 DATE-WRITTEN. 2019-04-05.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------
+000100*  DATE       INIT  DESCRIPTION
+000110*  ---------- ----  ------------------------------------
+000120*  2026-08-08  RM   REPLACED THE SINGLE HARDCODED
+000130*                   MODULE/FUNC/ARGS CALL WITH A BATCH
+000140*                   DRIVER THAT READS ONE PYTHON-REQUEST
+000150*                   PER RECORD FROM A TRANSACTION FILE AND
+000160*                   WRITES ONE RESPONSE RECORD PER REQUEST.
+000170*  2026-08-08  RM   MOVED THE MODULE/FUNC/ARGS/RESPONSE
+000180*                   LAYOUT OUT TO PYARGS.CPY AND WIDENED
+000190*                   IT; TRANSACTION AND RESPONSE RECORDS
+000200*                   NOW COME FROM COPYBOOKS TOO.
+000210*  2026-08-08  RM   NOW CHECKS STATUS-CODE AFTER EVERY
+000220*                   CALL "PYTHON" SO A FAILED CALL IS
+000230*                   FLAGGED INSTEAD OF LOOKING LIKE AN
+000240*                   EMPTY SUCCESS.
+000250*  2026-08-08  RM   WRITE AN AUDIT TRAIL RECORD FOR EVERY
+000260*                   CALL TO "PYTHON".
+000270*  2026-08-08  RM   ADDED CHECKPOINT/RESTART -- THE LAST
+000280*                   RECORD NUMBER SUCCESSFULLY PROCESSED
+000290*                   IS SAVED AFTER EVERY CALL SO A RERUN
+000300*                   PICKS UP WHERE THE PRIOR RUN LEFT OFF.
+000310*  2026-08-08  RM   VALIDATES MODULE/FUNC AGAINST THE
+000320*                   FUNCTION REGISTRY BEFORE CALLING
+000330*                   "PYTHON" -- UNREGISTERED COMBINATIONS
+000340*                   ARE REJECTED INSTEAD OF BEING CALLED.
+000350*  2026-08-08  RM   RECONCILES REQUESTS SENT AGAINST
+000360*                   RESPONSES RECEIVED -- ANY REQUEST THAT
+000370*                   COMES BACK BLANK WITH NO SUCCESS STATUS
+000380*                   IS WRITTEN TO A RECONCILIATION
+000390*                   EXCEPTION FILE FOR FOLLOW-UP.
+000400*  2026-08-08  RM   RESET THE CHECKPOINT TO ZERO AT THE END
+000410*                   OF A NORMAL (NON-INTERRUPTED) RUN SO A
+000420*                   FRESH TRANSACTION FILE ON THE NEXT RUN
+000430*                   STARTS AT RECORD ONE INSTEAD OF SKIPPING
+000440*                   PAST YESTERDAY'S COMPLETED CHECKPOINT.
+000450*                   ALSO ADDED A FILE STATUS CHECK ON
+000460*                   PYREQIN'S OPEN SO A MISSING/UNREADABLE
+000470*                   TRANSACTION FILE FAILS CLEANLY INSTEAD
+000480*                   OF ABENDING.
+000490*  2026-08-08  RM   CLEARED AUD-MODULE-FUNC BEFORE STRINGing
+000500*                   INTO IT SO A SHORTER MODULE/FUNC PAIR NO
+000510*                   LONGER LEAVES STALE TRAILING BYTES FROM
+000520*                   THE PRIOR AUDIT RECORD. ALSO CHECK THE
+000530*                   FILE STATUS AFTER WRITING THE CHECKPOINT
+000540*                   RECORD SO A FAILED CHECKPOINT WRITE IS
+000550*                   CAUGHT INSTEAD OF LETTING THE RUN PROCEED
+000560*                   AS IF THE RESTART POINT WERE SAFE.
+000570*  2026-08-08  RM   CHECK FILE STATUS AFTER THE OPEN FALLBACK
+000580*                   AND AFTER EVERY WRITE FOR PYRESPOUT,
+000590*                   AUDITTRL, AND PYRECON, THE SAME AS
+000600*                   ALREADY DONE FOR PYREQIN, FUNCREG, AND
+000610*                   PYCKPT. ALSO ONLY RESET THE CHECKPOINT AT
+000620*                   END OF JOB WHEN THIS RUN ACTUALLY
+000630*                   PROCESSED A REQUEST BEYOND THE LOADED
+000640*                   CHECKPOINT -- A RUN THAT HITS END OF FILE
+000650*                   WHILE STILL SKIPPING FORWARD (WRONG OR
+000660*                   SHORT TRANSACTION FILE) LEAVES THE
+000670*                   CHECKPOINT ALONE INSTEAD OF ERASING IT.
+000680*----------------------------------------------------------
+000690 ENVIRONMENT DIVISION.
+000700 INPUT-OUTPUT SECTION.
+000710 FILE-CONTROL.
+000720     SELECT PYTHON-REQUEST-FILE ASSIGN TO "PYREQIN"
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS IS PYREQ-FILE-STATUS.
+000750     SELECT PYTHON-RESPONSE-FILE ASSIGN TO "PYRESPOUT"
+000760         ORGANIZATION IS LINE SEQUENTIAL
+000770         FILE STATUS IS PYR-FILE-STATUS.
+000780     SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITTRL"
+000790         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS AUD-FILE-STATUS.
+000810     SELECT CHECKPOINT-FILE ASSIGN TO "PYCKPT"
+000820         ORGANIZATION IS LINE SEQUENTIAL
+000830         FILE STATUS IS CKPT-FILE-STATUS.
+000840     SELECT FUNCTION-REGISTRY-FILE ASSIGN TO "FUNCREG"
+000850         ORGANIZATION IS INDEXED
+000860         ACCESS MODE IS RANDOM
+000870         RECORD KEY IS REG-KEY
+000880         FILE STATUS IS REG-FILE-STATUS.
+000890     SELECT RECONCILIATION-FILE ASSIGN TO "PYRECON"
+000900         ORGANIZATION IS LINE SEQUENTIAL
+000910         FILE STATUS IS RECON-FILE-STATUS.
+000920 DATA DIVISION.
+000930 FILE SECTION.
+000940 FD  PYTHON-REQUEST-FILE.
+000950     COPY pyreqrec.
+000960 FD  PYTHON-RESPONSE-FILE.
+000970     COPY pyresprec.
+000980 FD  AUDIT-TRAIL-FILE.
+000990     COPY auditrec.
+001000 FD  CHECKPOINT-FILE.
+001010     COPY ckptrec.
+001020 FD  FUNCTION-REGISTRY-FILE.
+001030     COPY registry.
+001040 FD  RECONCILIATION-FILE.
+001050     COPY reconrec.
+001060 WORKING-STORAGE SECTION.
+001070     COPY pyargs.
+001080 01  PYTHON-REQUEST-FILE-SW   PIC X(01)  VALUE "N".
+001090     88  NO-MORE-REQUESTS                VALUE "Y".
+001100 01  REQUEST-COUNT            PIC 9(09)  COMP VALUE ZERO.
+001110 01  PYREQ-FILE-STATUS        PIC X(02).
+001120 01  PYR-FILE-STATUS          PIC X(02).
+001130 01  AUD-FILE-STATUS          PIC X(02).
+001140 01  AUD-DATE-YYYYMMDD        PIC 9(08).
+001150 01  AUD-TIME-HHMMSSCC        PIC 9(08).
+001160 01  CKPT-FILE-STATUS         PIC X(02).
+001170 01  CKPT-RESTART-POINT       PIC 9(09) VALUE ZERO.
+001180 01  RECORD-SEQUENCE-NUMBER   PIC 9(09) VALUE ZERO.
+001190 01  REG-FILE-STATUS          PIC X(02).
+001200 01  FUNCTION-REGISTRY-SW     PIC X(01) VALUE "N".
+001210     88  FUNCTION-IS-REGISTERED         VALUE "Y".
+001220     88  FUNCTION-NOT-REGISTERED        VALUE "N".
+001230 01  RESPONSE-RECEIVED-COUNT  PIC 9(09)  COMP VALUE ZERO.
+001240 01  RECON-EXCEPTION-COUNT    PIC 9(09)  COMP VALUE ZERO.
+001250 01  RECON-FILE-STATUS        PIC X(02).
+001260 01  PROCESSED-REQUEST-SW     PIC X(01)  VALUE "N".
+001270     88  PROCESSED-AT-LEAST-ONE-REQUEST  VALUE "Y".
+001280 LINKAGE SECTION.
+001290 PROCEDURE DIVISION.
+001300 0000-MAINLINE.
+001310     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001320     PERFORM 2000-PROCESS-REQUESTS
+001330         UNTIL NO-MORE-REQUESTS.
+001340     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+001350     GO TO 9999-EXIT.
+001360*----------------------------------------------------------
+001370* 1000-INITIALIZE
+001380*     OPENS THE TRANSACTION INPUT AND RESPONSE OUTPUT
+001390*     FILES AND PRIMES THE READ LOOP. EVERY OPEN (INCLUDING
+001400*     THE EXTEND/OUTPUT FALLBACK ON THE LINE SEQUENTIAL
+001410*     FILES) IS CHECKED -- A FILE THAT STILL WON'T OPEN
+001420*     FAILS THE STEP INSTEAD OF RUNNING WITH A FILE THAT
+001430*     SILENTLY DROPS EVERY RECORD WRITTEN TO IT.
+001440*----------------------------------------------------------
+001450 1000-INITIALIZE.
+001460     OPEN INPUT PYTHON-REQUEST-FILE.
+001470     IF PYREQ-FILE-STATUS NOT = "00"
+001480         DISPLAY "*** ERROR - PYTHON REQUEST FILE COULD NOT "
+001490             "BE OPENED -- FILE STATUS " PYREQ-FILE-STATUS
+001500         MOVE 16 TO RETURN-CODE
+001510         GO TO 9999-EXIT
+001520     END-IF.
+001530     OPEN EXTEND PYTHON-RESPONSE-FILE.
+001540     IF PYR-FILE-STATUS = "35"
+001550         OPEN OUTPUT PYTHON-RESPONSE-FILE
+001560     END-IF.
+001570     IF PYR-FILE-STATUS NOT = "00"
+001580         DISPLAY "*** ERROR - PYTHON RESPONSE FILE COULD NOT "
+001590             "BE OPENED -- FILE STATUS " PYR-FILE-STATUS
+001600         MOVE 16 TO RETURN-CODE
+001610         PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+001620         GO TO 9999-EXIT
+001630     END-IF.
+001640     OPEN EXTEND AUDIT-TRAIL-FILE.
+001650     IF AUD-FILE-STATUS = "35"
+001660         OPEN OUTPUT AUDIT-TRAIL-FILE
+001670     END-IF.
+001680     IF AUD-FILE-STATUS NOT = "00"
+001690         DISPLAY "*** ERROR - AUDIT TRAIL FILE COULD NOT BE "
+001700             "OPENED -- FILE STATUS " AUD-FILE-STATUS
+001710         MOVE 16 TO RETURN-CODE
+001720         PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+001730         GO TO 9999-EXIT
+001740     END-IF.
+001750     OPEN INPUT FUNCTION-REGISTRY-FILE.
+001760     OPEN EXTEND RECONCILIATION-FILE.
+001770     IF RECON-FILE-STATUS = "35"
+001780         OPEN OUTPUT RECONCILIATION-FILE
+001790     END-IF.
+001800     IF RECON-FILE-STATUS NOT = "00"
+001810         DISPLAY "*** ERROR - RECONCILIATION FILE COULD NOT "
+001820             "BE OPENED -- FILE STATUS " RECON-FILE-STATUS
+001830         MOVE 16 TO RETURN-CODE
+001840         PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+001850         GO TO 9999-EXIT
+001860     END-IF.
+001870     IF REG-FILE-STATUS NOT = "00"
+001880         DISPLAY "*** ERROR - FUNCTION REGISTRY FILE COULD "
+001890             "NOT BE OPENED -- FILE STATUS " REG-FILE-STATUS
+001900         MOVE 16 TO RETURN-CODE
+001910         PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+001920         GO TO 9999-EXIT
+001930     END-IF.
+001940     PERFORM 1100-LOAD-CHECKPOINT THRU 1100-LOAD-CHECKPOINT-EXIT.
+001950     PERFORM 2100-READ-REQUEST THRU 2100-READ-REQUEST-EXIT.
+001960     PERFORM 1150-SKIP-CHECKPOINTED-RECORD
+001970         THRU 1150-SKIP-CHECKPOINTED-RECORD-EXIT
+001980         UNTIL NO-MORE-REQUESTS
+001990         OR RECORD-SEQUENCE-NUMBER > CKPT-RESTART-POINT.
+002000 1000-INITIALIZE-EXIT.
+002010     EXIT.
+002020*----------------------------------------------------------
+002030* 1100-LOAD-CHECKPOINT
+002040*     READS THE CHECKPOINT FILE LEFT BY A PRIOR RUN, IF
+002050*     ANY, SO WE KNOW HOW FAR TO SKIP FORWARD.
+002060*----------------------------------------------------------
+002070 1100-LOAD-CHECKPOINT.
+002080     MOVE ZERO TO CKPT-RESTART-POINT.
+002090     OPEN INPUT CHECKPOINT-FILE.
+002100     IF CKPT-FILE-STATUS = "00"
+002110         READ CHECKPOINT-FILE
+002120             AT END
+002130                 CONTINUE
+002140         END-READ
+002150         IF CKPT-FILE-STATUS = "00"
+002160             MOVE CKPT-LAST-RECORD-NUMBER TO CKPT-RESTART-POINT
+002170         END-IF
+002180         CLOSE CHECKPOINT-FILE
+002190     END-IF.
+002200 1100-LOAD-CHECKPOINT-EXIT.
+002210     EXIT.
+002220*----------------------------------------------------------
+002230* 1150-SKIP-CHECKPOINTED-RECORD
+002240*     SKIPS FORWARD PAST TRANSACTIONS ALREADY ACCOUNTED
+002250*     FOR BY THE CHECKPOINT SO THEY ARE NOT REPROCESSED.
+002260*----------------------------------------------------------
+002270 1150-SKIP-CHECKPOINTED-RECORD.
+002280     PERFORM 2100-READ-REQUEST THRU 2100-READ-REQUEST-EXIT.
+002290 1150-SKIP-CHECKPOINTED-RECORD-EXIT.
+002300     EXIT.
+002310*----------------------------------------------------------
+002320* 2000-PROCESS-REQUESTS
+002330*     LOADS ONE MODULE/FUNC/ARGS TRIPLE INTO PYTHON-ARGS,
+002340*     CALLS THE PYTHON BRIDGE, WRITES THE RESPONSE, AND
+002350*     READS THE NEXT TRANSACTION RECORD. REACHING THIS
+002360*     PARAGRAPH AT ALL MEANS A REQUEST BEYOND THE LOADED
+002370*     CHECKPOINT WAS ACTUALLY PROCESSED THIS RUN.
+002380*----------------------------------------------------------
+002390 2000-PROCESS-REQUESTS.
+002400     SET PROCESSED-AT-LEAST-ONE-REQUEST TO TRUE.
+002410     MOVE PYREQ-MODULE TO MODULE.
+002420     MOVE PYREQ-FUNC   TO FUNC.
+002430     MOVE PYREQ-ARGS   TO ARGS.
+002440     MOVE SPACES     TO RESPONSE.
+002450     MOVE SPACES     TO ERROR-MESSAGE.
+002460     MOVE SPACES     TO STATUS-CODE.
+002470
+002480     PERFORM 2500-VALIDATE-FUNCTION
+002490         THRU 2500-VALIDATE-FUNCTION-EXIT.
+002500     IF FUNCTION-IS-REGISTERED
+002510         PERFORM 3000-CALL-PYTHON THRU 3000-CALL-PYTHON-EXIT
+002520     ELSE
+002530         PERFORM 2600-REJECT-UNREGISTERED
+002540             THRU 2600-REJECT-UNREGISTERED-EXIT
+002550     END-IF.
+002560
+002570     PERFORM 2700-RECONCILE-RESPONSE
+002580         THRU 2700-RECONCILE-RESPONSE-EXIT.
+002590
+002600     ADD 1 TO REQUEST-COUNT.
+002610
+002620     MOVE PYREQ-MODULE TO RESP-MODULE.
+002630     MOVE PYREQ-FUNC   TO RESP-FUNC.
+002640     MOVE RESPONSE   TO RESP-RESPONSE.
+002650     WRITE PYTHON-RESPONSE-RECORD.
+002660     IF PYR-FILE-STATUS NOT = "00"
+002670         DISPLAY "*** ERROR - PYTHON RESPONSE RECORD COULD "
+002680             "NOT BE WRITTEN -- FILE STATUS " PYR-FILE-STATUS
+002690         MOVE 16 TO RETURN-CODE
+002700         PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+002710         GO TO 9999-EXIT
+002720     END-IF.
+002730
+002740     PERFORM 2200-WRITE-CHECKPOINT
+002750         THRU 2200-WRITE-CHECKPOINT-EXIT.
+002760     PERFORM 2100-READ-REQUEST THRU 2100-READ-REQUEST-EXIT.
+002770 2000-PROCESS-REQUESTS-EXIT.
+002780     EXIT.
+002790*----------------------------------------------------------
+002800* 2100-READ-REQUEST
+002810*----------------------------------------------------------
+002820 2100-READ-REQUEST.
+002830     READ PYTHON-REQUEST-FILE
+002840         AT END
+002850             SET NO-MORE-REQUESTS TO TRUE
+002860         NOT AT END
+002870             ADD 1 TO RECORD-SEQUENCE-NUMBER
+002880     END-READ.
+002890 2100-READ-REQUEST-EXIT.
+002900     EXIT.
+002910*----------------------------------------------------------
+002920* 2200-WRITE-CHECKPOINT
+002930*     RECORDS THE SEQUENCE NUMBER OF THE REQUEST JUST
+002940*     COMPLETED SO A RESTART KNOWS WHERE TO PICK UP.
+002950*----------------------------------------------------------
+002960 2200-WRITE-CHECKPOINT.
+002970     OPEN OUTPUT CHECKPOINT-FILE.
+002980     MOVE RECORD-SEQUENCE-NUMBER TO CKPT-LAST-RECORD-NUMBER.
+002990     WRITE CHECKPOINT-RECORD.
+003000     IF CKPT-FILE-STATUS NOT = "00"
+003010         DISPLAY "*** ERROR - CHECKPOINT FILE COULD NOT BE "
+003020             "WRITTEN -- FILE STATUS " CKPT-FILE-STATUS
+003030         MOVE 16 TO RETURN-CODE
+003040         CLOSE CHECKPOINT-FILE
+003050         PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+003060         GO TO 9999-EXIT
+003070     END-IF.
+003080     CLOSE CHECKPOINT-FILE.
+003090 2200-WRITE-CHECKPOINT-EXIT.
+003100     EXIT.
+003110*----------------------------------------------------------
+003120* 2250-RESET-CHECKPOINT
+003130*     THE BATCH RAN TO A GENUINE END OF FILE AFTER ACTUALLY
+003140*     PROCESSING AT LEAST ONE REQUEST BEYOND THE LOADED
+003150*     CHECKPOINT, NOT AN INTERRUPTION AND NOT A RESTART
+003160*     ACCIDENTALLY POINTED AT THE WRONG (SHORTER) FILE --
+003170*     ZERO THE CHECKPOINT SO THE NEXT RUN, AGAINST THE NEXT
+003180*     TRANSACTION FILE, STARTS AT RECORD ONE INSTEAD OF
+003190*     SKIPPING PAST TODAY'S COMPLETED WORK.
+003200*----------------------------------------------------------
+003210 2250-RESET-CHECKPOINT.
+003220     OPEN OUTPUT CHECKPOINT-FILE.
+003230     MOVE ZERO TO CKPT-LAST-RECORD-NUMBER.
+003240     WRITE CHECKPOINT-RECORD.
+003250     IF CKPT-FILE-STATUS NOT = "00"
+003260         DISPLAY "*** ERROR - CHECKPOINT FILE COULD NOT BE "
+003270             "RESET -- FILE STATUS " CKPT-FILE-STATUS
+003280         MOVE 16 TO RETURN-CODE
+003290     END-IF.
+003300     CLOSE CHECKPOINT-FILE.
+003310 2250-RESET-CHECKPOINT-EXIT.
+003320     EXIT.
+003330*----------------------------------------------------------
+003340* 2500-VALIDATE-FUNCTION
+003350*     LOOKS THE REQUEST'S MODULE/FUNC UP IN THE FUNCTION
+003360*     REGISTRY. ONLY COMBINATIONS ON FILE AND FLAGGED
+003370*     ACTIVE ARE ALLOWED THROUGH TO CALL "PYTHON".
+003380*----------------------------------------------------------
+003390 2500-VALIDATE-FUNCTION.
+003400     SET FUNCTION-NOT-REGISTERED TO TRUE.
+003410     MOVE PYREQ-MODULE TO REG-MODULE.
+003420     MOVE PYREQ-FUNC   TO REG-FUNC.
+003430     READ FUNCTION-REGISTRY-FILE
+003440         KEY IS REG-KEY
+003450         INVALID KEY
+003460             CONTINUE
+003470         NOT INVALID KEY
+003480             IF REG-ACTIVE
+003490                 SET FUNCTION-IS-REGISTERED TO TRUE
+003500             END-IF
+003510     END-READ.
+003520 2500-VALIDATE-FUNCTION-EXIT.
+003530     EXIT.
+003540*----------------------------------------------------------
+003550* 2600-REJECT-UNREGISTERED
+003560*     THE REQUEST'S MODULE/FUNC IS NOT AN APPROVED
+003570*     COMBINATION -- FLAG IT LOUDLY AND DO NOT CALL
+003580*     "PYTHON" WITH IT.
+003590*----------------------------------------------------------
+003600 2600-REJECT-UNREGISTERED.
+003610     MOVE "1" TO STATUS-CODE.
+003620     MOVE "MODULE/FUNC NOT REGISTERED" TO ERROR-MESSAGE.
+003630     MOVE SPACES TO RESPONSE.
+003640     DISPLAY "*** REJECTED -- MODULE/FUNC NOT REGISTERED ***".
+003650     DISPLAY "    MODULE : " MODULE.
+003660     DISPLAY "    FUNC   : " FUNC.
+003670     PERFORM 3200-WRITE-AUDIT-RECORD
+003680         THRU 3200-WRITE-AUDIT-RECORD-EXIT.
+003690 2600-REJECT-UNREGISTERED-EXIT.
+003700     EXIT.
+003710*----------------------------------------------------------
+003720* 2700-RECONCILE-RESPONSE
+003730*     TALLIES A SUCCESSFUL RESPONSE AGAINST THE REQUEST THAT
+003740*     WAS SENT. A REQUEST THAT COMES BACK WITH A BLANK
+003750*     RESPONSE AND NO SUCCESS STATUS CANNOT BE RECONCILED
+003760*     AND IS WRITTEN TO THE RECONCILIATION EXCEPTION FILE.
+003770*----------------------------------------------------------
+003780 2700-RECONCILE-RESPONSE.
+003790     IF STATUS-CODE-SUCCESS
+003800         ADD 1 TO RESPONSE-RECEIVED-COUNT
+003810     END-IF.
+003820     IF RESPONSE = SPACES AND NOT STATUS-CODE-SUCCESS
+003830         PERFORM 2750-WRITE-RECON-EXCEPTION
+003840             THRU 2750-WRITE-RECON-EXCEPTION-EXIT
+003850     END-IF.
+003860 2700-RECONCILE-RESPONSE-EXIT.
+003870     EXIT.
+003880*----------------------------------------------------------
+003890* 2750-WRITE-RECON-EXCEPTION
+003900*----------------------------------------------------------
+003910 2750-WRITE-RECON-EXCEPTION.
+003920     MOVE PYREQ-MODULE TO RECON-MODULE.
+003930     MOVE PYREQ-FUNC   TO RECON-FUNC.
+003940     MOVE PYREQ-ARGS   TO RECON-ARGS.
+003950     IF ERROR-MESSAGE = SPACES
+003960         MOVE "RESPONSE BLANK, NO SUCCESS STATUS RECEIVED"
+003970             TO RECON-REASON
+003980     ELSE
+003990         MOVE ERROR-MESSAGE TO RECON-REASON
+004000     END-IF.
+004010     ADD 1 TO RECON-EXCEPTION-COUNT.
+004020     WRITE RECONCILIATION-RECORD.
+004030     IF RECON-FILE-STATUS NOT = "00"
+004040         DISPLAY "*** ERROR - RECONCILIATION RECORD COULD "
+004050             "NOT BE WRITTEN -- FILE STATUS " RECON-FILE-STATUS
+004060         MOVE 16 TO RETURN-CODE
+004070         PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+004080         GO TO 9999-EXIT
+004090     END-IF.
+004100 2750-WRITE-RECON-EXCEPTION-EXIT.
+004110     EXIT.
+004120*----------------------------------------------------------
+004130* 3000-CALL-PYTHON
+004140*----------------------------------------------------------
+004150 3000-CALL-PYTHON.
+004160     CALL "python"
+004170         USING PYTHON-ARGS.
+004180     DISPLAY RESPONSE.
+004190     PERFORM 3100-CHECK-PYTHON-STATUS
+004200         THRU 3100-CHECK-PYTHON-STATUS-EXIT.
+004210 3000-CALL-PYTHON-EXIT.
+004220     EXIT.
+004230*----------------------------------------------------------
+004240* 3100-CHECK-PYTHON-STATUS
+004250*     A BLANK RESPONSE ON ITS OWN DOES NOT TELL US WHETHER
+004260*     THE CALL WORKED. STATUS-CODE DOES -- FLAG A FAILURE
+004270*     LOUDLY INSTEAD OF LETTING IT LOOK LIKE AN EMPTY
+004280*     SUCCESS.
+004290*----------------------------------------------------------
+004300 3100-CHECK-PYTHON-STATUS.
+004310     IF NOT STATUS-CODE-SUCCESS
+004320         DISPLAY "*** PYTHON CALL FAILED ***"
+004330         DISPLAY "    MODULE : " MODULE
+004340         DISPLAY "    FUNC   : " FUNC
+004350         DISPLAY "    ERROR  : " ERROR-MESSAGE
+004360     END-IF.
+004370     PERFORM 3200-WRITE-AUDIT-RECORD
+004380         THRU 3200-WRITE-AUDIT-RECORD-EXIT.
+004390 3100-CHECK-PYTHON-STATUS-EXIT.
+004400     EXIT.
+004410*----------------------------------------------------------
+004420* 3200-WRITE-AUDIT-RECORD
+004430*     WRITES ONE AUDIT TRAIL RECORD FOR THE CALL TO
+004440*     "PYTHON" THAT JUST COMPLETED.
+004450*----------------------------------------------------------
+004460 3200-WRITE-AUDIT-RECORD.
+004470     ACCEPT AUD-DATE-YYYYMMDD FROM DATE YYYYMMDD.
+004480     ACCEPT AUD-TIME-HHMMSSCC FROM TIME.
+004490     STRING
+004500         AUD-DATE-YYYYMMDD DELIMITED BY SIZE
+004510         AUD-TIME-HHMMSSCC DELIMITED BY SIZE
+004520         INTO AUD-TIMESTAMP.
+004530     MOVE "HELLO"      TO AUD-PROGRAM-NAME.
+004540     MOVE "PYTHON"     TO AUD-CALL-TYPE.
+004550     MOVE SPACES TO AUD-MODULE-FUNC.
+004560     STRING
+004570         MODULE DELIMITED BY SPACE
+004580         "/" DELIMITED BY SIZE
+004590         FUNC DELIMITED BY SPACE
+004600         INTO AUD-MODULE-FUNC.
+004610     IF STATUS-CODE-SUCCESS
+004620         MOVE "OK"   TO AUD-STATUS
+004630     ELSE
+004640         MOVE "FAIL" TO AUD-STATUS
+004650     END-IF.
+004660     MOVE RESPONSE     TO AUD-RESULT.
+004670     WRITE AUDIT-TRAIL-RECORD.
+004680     IF AUD-FILE-STATUS NOT = "00"
+004690         DISPLAY "*** ERROR - AUDIT TRAIL RECORD COULD NOT "
+004700             "BE WRITTEN -- FILE STATUS " AUD-FILE-STATUS
+004710         MOVE 16 TO RETURN-CODE
+004720         PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+004730         GO TO 9999-EXIT
+004740     END-IF.
+004750 3200-WRITE-AUDIT-RECORD-EXIT.
+004760     EXIT.
+004770*----------------------------------------------------------
+004780* 9000-TERMINATE
+004790*     CLOSES OUT THE RUN. WHEN THE TRANSACTION FILE RAN TO
+004800*     A GENUINE END OF FILE AND THIS RUN ACTUALLY PROCESSED
+004810*     AT LEAST ONE REQUEST BEYOND THE LOADED CHECKPOINT, THE
+004820*     CHECKPOINT IS RESET SO THE NEXT RUN'S TRANSACTION FILE
+004830*     IS NOT MISTAKEN FOR A CONTINUATION OF THIS ONE. A RUN
+004840*     THAT EXHAUSTED PYREQIN WHILE STILL SKIPPING FORWARD TO
+004850*     THE CHECKPOINT (WRONG OR SHORT TRANSACTION FILE) NEVER
+004860*     PROCESSED ANYTHING NEW AND LEAVES THE CHECKPOINT ALONE.
+004870*----------------------------------------------------------
+004880 9000-TERMINATE.
+004890     IF NO-MORE-REQUESTS AND PROCESSED-AT-LEAST-ONE-REQUEST
+004900         PERFORM 2250-RESET-CHECKPOINT
+004910             THRU 2250-RESET-CHECKPOINT-EXIT
+004920     END-IF.
+004930     CLOSE PYTHON-REQUEST-FILE.
+004940     CLOSE PYTHON-RESPONSE-FILE.
+004950     CLOSE AUDIT-TRAIL-FILE.
+004960     CLOSE FUNCTION-REGISTRY-FILE.
+004970     CLOSE RECONCILIATION-FILE.
+004980     DISPLAY "PYTHON REQUESTS PROCESSED: " REQUEST-COUNT.
+004990     DISPLAY "RESPONSES RECEIVED (SUCCESS): "
+005000         RESPONSE-RECEIVED-COUNT.
+005010     DISPLAY "RECONCILIATION EXCEPTIONS: " RECON-EXCEPTION-COUNT.
+005020 9000-TERMINATE-EXIT.
+005030     EXIT.
+005040*----------------------------------------------------------
+005050* 9999-EXIT
+005060*----------------------------------------------------------
+005070 9999-EXIT.
+005080     STOP RUN.
