@@ -0,0 +1,216 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. auditrpt.
+000030 AUTHOR. R MCALLISTER.
+000040 INSTALLATION. DATA PROCESSING.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------
+000100*  DATE       INIT  DESCRIPTION
+000110*  ---------- ----  ------------------------------------
+000120*  2026-08-08  RM   INITIAL VERSION. END-OF-DAY SUMMARY
+000130*                   OVER THE AUDIT TRAIL: C-BRIDGE VS.
+000140*                   PYTHON-BRIDGE CALL VOLUME, A BREAKDOWN
+000150*                   BY MODULE/FUNC, AND A FAILURE COUNT.
+000160*----------------------------------------------------------
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITTRL"
+000210         ORGANIZATION IS LINE SEQUENTIAL
+000220         FILE STATUS IS AUD-FILE-STATUS.
+000230     SELECT SUMMARY-REPORT-FILE ASSIGN TO "AUDITRPT"
+000240         ORGANIZATION IS LINE SEQUENTIAL.
+000250 DATA DIVISION.
+000260 FILE SECTION.
+000270 FD  AUDIT-TRAIL-FILE.
+000280     COPY auditrec.
+000290 FD  SUMMARY-REPORT-FILE.
+000300 01  SUMMARY-REPORT-LINE      PIC X(132).
+000310 WORKING-STORAGE SECTION.
+000320 01  AUD-FILE-STATUS          PIC X(02).
+000330 01  AUDIT-TRAIL-FILE-SW      PIC X(01) VALUE "N".
+000340     88  NO-MORE-AUDIT-RECORDS          VALUE "Y".
+000350 01  TOTAL-CALL-COUNT         PIC 9(09) VALUE ZERO.
+000360 01  C-BRIDGE-CALL-COUNT      PIC 9(09) VALUE ZERO.
+000370 01  PYTHON-BRIDGE-CALL-COUNT PIC 9(09) VALUE ZERO.
+000380 01  FAILURE-CALL-COUNT       PIC 9(09) VALUE ZERO.
+000390 01  MODFUNC-ENTRY-COUNT      PIC 9(04) COMP VALUE ZERO.
+000400 01  MODFUNC-TABLE.
+000410     03  MODFUNC-ENTRY OCCURS 100 TIMES INDEXED BY MF-IDX.
+000420         05  MF-KEY           PIC X(81) VALUE SPACES.
+000430         05  MF-COUNT         PIC 9(09) VALUE ZERO.
+000440 01  MF-PRINT-COUNT           PIC ZZZ,ZZZ,ZZ9.
+000450 01  TOTAL-PRINT-COUNT        PIC ZZZ,ZZZ,ZZ9.
+000460 PROCEDURE DIVISION.
+000470 0000-MAINLINE.
+000480     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000490     PERFORM 2000-PROCESS-AUDIT-RECORD
+000500         UNTIL NO-MORE-AUDIT-RECORDS.
+000510     PERFORM 4000-PRINT-REPORT THRU 4000-PRINT-REPORT-EXIT.
+000520     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+000530     GO TO 9999-EXIT.
+000540*----------------------------------------------------------
+000550* 1000-INITIALIZE
+000560*----------------------------------------------------------
+000570 1000-INITIALIZE.
+000580     OPEN INPUT AUDIT-TRAIL-FILE.
+000590     OPEN OUTPUT SUMMARY-REPORT-FILE.
+000595     IF AUD-FILE-STATUS NOT = "00"
+000596         SET NO-MORE-AUDIT-RECORDS TO TRUE
+000597     ELSE
+000600         PERFORM 2100-READ-AUDIT-RECORD
+000605             THRU 2100-READ-AUDIT-RECORD-EXIT
+000606     END-IF.
+000610 1000-INITIALIZE-EXIT.
+000620     EXIT.
+000630*----------------------------------------------------------
+000640* 2000-PROCESS-AUDIT-RECORD
+000650*     TALLIES ONE AUDIT TRAIL RECORD INTO THE RUNNING
+000660*     TOTALS AND THE MODULE/FUNC BREAKDOWN TABLE.
+000670*----------------------------------------------------------
+000680 2000-PROCESS-AUDIT-RECORD.
+000690     ADD 1 TO TOTAL-CALL-COUNT.
+000700     EVALUATE AUD-CALL-TYPE
+000710         WHEN "GETSTR"
+000720             ADD 1 TO C-BRIDGE-CALL-COUNT
+000730         WHEN "PYTHON"
+000740             ADD 1 TO PYTHON-BRIDGE-CALL-COUNT
+000745             PERFORM 3000-TALLY-MODFUNC
+000747                 THRU 3000-TALLY-MODFUNC-EXIT
+000760     END-EVALUATE.
+000770     IF AUD-STATUS = "FAIL" OR AUD-STATUS = SPACES
+000780         ADD 1 TO FAILURE-CALL-COUNT
+000790     END-IF.
+000800     PERFORM 2100-READ-AUDIT-RECORD
+000805         THRU 2100-READ-AUDIT-RECORD-EXIT.
+000810 2000-PROCESS-AUDIT-RECORD-EXIT.
+000820     EXIT.
+000830*----------------------------------------------------------
+000840* 2100-READ-AUDIT-RECORD
+000850*----------------------------------------------------------
+000860 2100-READ-AUDIT-RECORD.
+000870     READ AUDIT-TRAIL-FILE
+000880         AT END
+000890             SET NO-MORE-AUDIT-RECORDS TO TRUE
+000900     END-READ.
+000910 2100-READ-AUDIT-RECORD-EXIT.
+000920     EXIT.
+000930*----------------------------------------------------------
+000940* 3000-TALLY-MODFUNC
+000950*     FINDS THE MODULE/FUNC IN THE BREAKDOWN TABLE AND
+000960*     BUMPS ITS COUNT, ADDING A NEW ENTRY IF THIS IS THE
+000970*     FIRST TIME THE COMBINATION HAS BEEN SEEN.
+000980*----------------------------------------------------------
+000990 3000-TALLY-MODFUNC.
+001000     SET MF-IDX TO 1.
+001010     SEARCH MODFUNC-ENTRY
+001020         AT END
+001030             PERFORM 3100-ADD-MODFUNC-ENTRY
+001040                 THRU 3100-ADD-MODFUNC-ENTRY-EXIT
+001050         WHEN MF-KEY (MF-IDX) = AUD-MODULE-FUNC
+001060             ADD 1 TO MF-COUNT (MF-IDX)
+001070     END-SEARCH.
+001080 3000-TALLY-MODFUNC-EXIT.
+001090     EXIT.
+001100*----------------------------------------------------------
+001110* 3100-ADD-MODFUNC-ENTRY
+001120*     ADDS A NEW MODULE/FUNC TO THE BREAKDOWN TABLE. IF THE
+001130*     TABLE IS FULL THE COMBINATION IS DROPPED AND FLAGGED
+001140*     ON THE REPORT RATHER THAN ABENDING THE RUN.
+001150*----------------------------------------------------------
+001160 3100-ADD-MODFUNC-ENTRY.
+001170     IF MODFUNC-ENTRY-COUNT >= 100
+001180         DISPLAY "MODFUNC TABLE FULL -- SOME COMBINATIONS "
+001190             "WERE NOT COUNTED SEPARATELY"
+001200     ELSE
+001210         ADD 1 TO MODFUNC-ENTRY-COUNT
+001220         MOVE AUD-MODULE-FUNC TO MF-KEY (MODFUNC-ENTRY-COUNT)
+001230         MOVE 1 TO MF-COUNT (MODFUNC-ENTRY-COUNT)
+001240     END-IF.
+001250 3100-ADD-MODFUNC-ENTRY-EXIT.
+001260     EXIT.
+001270*----------------------------------------------------------
+001280* 4000-PRINT-REPORT
+001290*     WRITES THE SUMMARY TO THE REPORT FILE AND TO SYSOUT.
+001300*----------------------------------------------------------
+001310 4000-PRINT-REPORT.
+001320     MOVE TOTAL-CALL-COUNT TO TOTAL-PRINT-COUNT.
+001330     MOVE SPACES TO SUMMARY-REPORT-LINE.
+001340     STRING "INTEROP CALL VOLUME AND EXCEPTION SUMMARY"
+001350         DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE.
+001360     WRITE SUMMARY-REPORT-LINE.
+001370     DISPLAY SUMMARY-REPORT-LINE.
+001380
+001390     MOVE C-BRIDGE-CALL-COUNT TO MF-PRINT-COUNT.
+001400     MOVE SPACES TO SUMMARY-REPORT-LINE.
+001410     STRING "C-BRIDGE (GETSTRING) CALLS.......... "
+001420         MF-PRINT-COUNT DELIMITED BY SIZE
+001425         INTO SUMMARY-REPORT-LINE.
+001430     WRITE SUMMARY-REPORT-LINE.
+001440     DISPLAY SUMMARY-REPORT-LINE.
+001450
+001460     MOVE PYTHON-BRIDGE-CALL-COUNT TO MF-PRINT-COUNT.
+001470     MOVE SPACES TO SUMMARY-REPORT-LINE.
+001480     STRING "PYTHON-BRIDGE (PYTHON) CALLS......... "
+001490         MF-PRINT-COUNT DELIMITED BY SIZE
+001495         INTO SUMMARY-REPORT-LINE.
+001500     WRITE SUMMARY-REPORT-LINE.
+001510     DISPLAY SUMMARY-REPORT-LINE.
+001520
+001530     MOVE SPACES TO SUMMARY-REPORT-LINE.
+001540     STRING "TOTAL INTEROP CALLS.................. "
+001550         TOTAL-PRINT-COUNT DELIMITED BY SIZE
+001555         INTO SUMMARY-REPORT-LINE.
+001560     WRITE SUMMARY-REPORT-LINE.
+001570     DISPLAY SUMMARY-REPORT-LINE.
+001580
+001590     MOVE FAILURE-CALL-COUNT TO MF-PRINT-COUNT.
+001600     MOVE SPACES TO SUMMARY-REPORT-LINE.
+001610     STRING "CALLS INDICATING FAILURE.............. "
+001620         MF-PRINT-COUNT DELIMITED BY SIZE
+001625         INTO SUMMARY-REPORT-LINE.
+001630     WRITE SUMMARY-REPORT-LINE.
+001640     DISPLAY SUMMARY-REPORT-LINE.
+001650
+001660     MOVE SPACES TO SUMMARY-REPORT-LINE.
+001670     STRING "MODULE/FUNC BREAKDOWN (PYTHON CALLS ONLY)"
+001680         DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE.
+001690     WRITE SUMMARY-REPORT-LINE.
+001700     DISPLAY SUMMARY-REPORT-LINE.
+001710
+001720     PERFORM 4100-PRINT-MODFUNC-LINE
+001730         THRU 4100-PRINT-MODFUNC-LINE-EXIT
+001735         VARYING MF-IDX FROM 1 BY 1
+001740         UNTIL MF-IDX > MODFUNC-ENTRY-COUNT.
+001750 4000-PRINT-REPORT-EXIT.
+001760     EXIT.
+001770*----------------------------------------------------------
+001780* 4100-PRINT-MODFUNC-LINE
+001790*----------------------------------------------------------
+001800 4100-PRINT-MODFUNC-LINE.
+001810     MOVE MF-COUNT (MF-IDX) TO MF-PRINT-COUNT.
+001820     MOVE SPACES TO SUMMARY-REPORT-LINE.
+001830     STRING "  " DELIMITED BY SIZE
+001835         MF-KEY (MF-IDX) DELIMITED BY SPACE
+001840         " " DELIMITED BY SIZE
+001845         MF-PRINT-COUNT DELIMITED BY SIZE
+001850         INTO SUMMARY-REPORT-LINE.
+001860     WRITE SUMMARY-REPORT-LINE.
+001870     DISPLAY SUMMARY-REPORT-LINE.
+001871 4100-PRINT-MODFUNC-LINE-EXIT.
+001872     EXIT.
+001880*----------------------------------------------------------
+001890* 9000-TERMINATE
+001900*----------------------------------------------------------
+001910 9000-TERMINATE.
+001920     CLOSE AUDIT-TRAIL-FILE.
+001930     CLOSE SUMMARY-REPORT-FILE.
+001940 9000-TERMINATE-EXIT.
+001950     EXIT.
+001960*----------------------------------------------------------
+001970* 9999-EXIT
+001980*----------------------------------------------------------
+001990 9999-EXIT.
+002000     STOP RUN.
