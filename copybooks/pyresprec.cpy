@@ -0,0 +1,10 @@
+000010*----------------------------------------------------------
+000020* PYRESPREC.CPY
+000030*----------------------------------------------------------
+000040* ONE OUTPUT RESPONSE RECORD WRITTEN BY THE PYTHON BATCH
+000050* DRIVER FOR EACH TRANSACTION IT PROCESSES.
+000060*----------------------------------------------------------
+000070 01  PYTHON-RESPONSE-RECORD.
+000080     03  RESP-MODULE          PIC X(40).
+000090     03  RESP-FUNC            PIC X(40).
+000100     03  RESP-RESPONSE        PIC X(500).
