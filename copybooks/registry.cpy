@@ -0,0 +1,17 @@
+000010*----------------------------------------------------------
+000020* REGISTRY.CPY
+000030*----------------------------------------------------------
+000040* ONE ENTRY IN THE FUNCTION REGISTRY -- THE LIST OF
+000050* MODULE/FUNC COMBINATIONS APPROVED TO BE CALLED THROUGH
+000060* THE PYTHON BRIDGE. KEYED ON REG-KEY (MODULE + FUNC) SO
+000070* THE DRIVER CAN VALIDATE A REQUEST WITH A SINGLE READ
+000080* BEFORE HANDING IT TO CALL "PYTHON".
+000090*----------------------------------------------------------
+000100 01  REGISTRY-RECORD.
+000110     03  REG-KEY.
+000120         05  REG-MODULE           PIC X(40).
+000130         05  REG-FUNC             PIC X(40).
+000140     03  REG-DESCRIPTION          PIC X(60).
+000150     03  REG-ACTIVE-FLAG          PIC X(01).
+000160         88  REG-ACTIVE                     VALUE "Y".
+000170         88  REG-INACTIVE                   VALUE "N".
