@@ -0,0 +1,20 @@
+000010*----------------------------------------------------------
+000020* AUDITREC.CPY
+000030*----------------------------------------------------------
+000040* ONE AUDIT TRAIL RECORD, WRITTEN BY EVERY PROGRAM THAT
+000050* CALLS OUT TO C OR PYTHON. GIVES OPERATIONS AND AUDITORS
+000060* A DURABLE RECORD OF WHAT WAS CALLED, WITH WHAT, AND WHAT
+000070* CAME BACK, LONG AFTER THE JOB LOG HAS SCROLLED AWAY.
+000080*----------------------------------------------------------
+000090 01  AUDIT-TRAIL-RECORD.
+000100     03  AUD-TIMESTAMP        PIC X(16).
+000110     03  FILLER               PIC X      VALUE SPACE.
+000120     03  AUD-PROGRAM-NAME     PIC X(08).
+000130     03  FILLER               PIC X      VALUE SPACE.
+000140     03  AUD-CALL-TYPE        PIC X(08).
+000150     03  FILLER               PIC X      VALUE SPACE.
+000160     03  AUD-MODULE-FUNC      PIC X(81).
+000170     03  FILLER               PIC X      VALUE SPACE.
+000180     03  AUD-STATUS           PIC X(08).
+000190     03  FILLER               PIC X      VALUE SPACE.
+000200     03  AUD-RESULT           PIC X(500).
