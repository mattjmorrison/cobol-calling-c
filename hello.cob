@@ -1,40 +1,181 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. hello.
-        ENVIRONMENT DIVISION.
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-        01 C-STRING-POINTER PIC S9(9) COMP.
-        01 HELLO-WORLD.
-                03 HELLO PIC X(6) VALUE "HELLO ".
-                03 WORLD PIC X(6) VALUE "WORLD".
-        01 PIPE   PIC X VALUE '|'.
-        01 PRINT-RESULT PIC X(150) VALUE SPACES.
-        LINKAGE SECTION.
-        01 LINKAGE-DATA.
-                03 RESULT    PIC X(200).
-        PROCEDURE DIVISION.
-
-            DISPLAY '*********************************'.
-            DISPLAY "*         STARTING COBOL        *".
-            DISPLAY "*      CALLING C FROM COBOL     *".
-            DISPLAY '*********************************'.
-            CALL "getstring"
-                USING HELLO-WORLD
-                RETURNING C-STRING-POINTER.
-
-            DISPLAY '*********************************'.
-            DISPLAY '* BACK IN COBOL AFTER CALLING C *'.
-            DISPLAY '*          ', C-STRING-POINTER, "           *".
-            DISPLAY '*          ', HELLO-WORLD, '         *'.
-            DISPLAY '*********************************'.
-      *      SET ADDRESS OF LINKAGE-DATA TO C-STRING-POINTER.            
-
-      *      STRING 
-      *          PIPE DELIMITED BY SIZE
-      *          RESULT DELIMITED BY SIZE,
-      *          PIPE DELIMITED BY SIZE
-      *          INTO PRINT-RESULT.
-            DISPLAY '*********************************'.
-            DISPLAY "*         LEAVING COBOL         *".
-            DISPLAY '*********************************'.
-            STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. hello.
+000030 AUTHOR. R MCALLISTER.
+000040 INSTALLATION. DATA PROCESSING.
+000050 DATE-WRITTEN. 2019-04-02.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------
+000100*  DATE       INIT  DESCRIPTION
+000110*  ---------- ----  ------------------------------------
+000120*  2026-08-08  RM   CHECK THE POINTER CALL "GETSTRING"
+000130*                   RETURNS BEFORE TRUSTING IT; ROUTE TO
+000140*                   AN ERROR PARAGRAPH AND SET A NON-ZERO
+000150*                   RETURN-CODE WHEN IT LOOKS BAD.
+000160*  2026-08-08  RM   COMPLETED THE STRING/ADDRESS-OF LOGIC
+000170*                   SO THE C-SIDE RESULT IS ACTUALLY
+000180*                   ASSEMBLED INTO PRINT-RESULT AND
+000190*                   DISPLAYED INSTEAD OF BEING DISCARDED.
+000200*  2026-08-08  RM   WRITE AN AUDIT TRAIL RECORD FOR EVERY
+000210*                   CALL TO "GETSTRING", GOOD OR BAD.
+000220*  2026-08-08  RM   CHECK AUD-FILE-STATUS AFTER THE OPEN
+000230*                   FALLBACK AND AFTER EVERY WRITE TO THE
+000240*                   AUDIT TRAIL SO A FAILURE THERE FAILS THE
+000250*                   STEP INSTEAD OF SILENTLY DROPPING RECORDS.
+000260*----------------------------------------------------------
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITTRL"
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS AUD-FILE-STATUS.
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  AUDIT-TRAIL-FILE.
+000360     COPY auditrec.
+000370 WORKING-STORAGE SECTION.
+000380 01  C-STRING-POINTER        USAGE POINTER.
+000390 01  HELLO-WORLD.
+000400     03  HELLO                PIC X(6) VALUE "HELLO ".
+000410     03  WORLD                PIC X(6) VALUE "WORLD".
+000420 01  PIPE                     PIC X VALUE '|'.
+000430 01  PRINT-RESULT             PIC X(202) VALUE SPACES.
+000440 01  AUD-FILE-STATUS          PIC X(02).
+000450 01  AUD-DATE-YYYYMMDD        PIC 9(08).
+000460 01  AUD-TIME-HHMMSSCC        PIC 9(08).
+000470 LINKAGE SECTION.
+000480 01  LINKAGE-DATA.
+000490     03  RESULT               PIC X(200).
+000500 PROCEDURE DIVISION.
+000510 0000-MAINLINE.
+000520     PERFORM 0500-OPEN-AUDIT-TRAIL
+000530         THRU 0500-OPEN-AUDIT-TRAIL-EXIT.
+000540     PERFORM 1000-CALL-GETSTRING THRU 1000-CALL-GETSTRING-EXIT.
+000550     PERFORM 2000-BUILD-PRINT-RESULT
+000560         THRU 2000-BUILD-PRINT-RESULT-EXIT.
+000570     GO TO 9999-EXIT.
+000580*----------------------------------------------------------
+000590* 0500-OPEN-AUDIT-TRAIL
+000600*     OPENS THE AUDIT TRAIL FOR APPEND, CREATING IT ON THE
+000610*     FIRST RUN IF IT DOES NOT YET EXIST. FAILS THE STEP IF
+000620*     IT CANNOT BE OPENED EVEN AFTER THE OUTPUT FALLBACK.
+000630*----------------------------------------------------------
+000640 0500-OPEN-AUDIT-TRAIL.
+000650     OPEN EXTEND AUDIT-TRAIL-FILE.
+000660     IF AUD-FILE-STATUS = "35"
+000670         OPEN OUTPUT AUDIT-TRAIL-FILE
+000680     END-IF.
+000690     IF AUD-FILE-STATUS NOT = "00"
+000700         DISPLAY "*** ERROR - AUDIT TRAIL FILE COULD NOT BE "
+000710             "OPENED -- FILE STATUS " AUD-FILE-STATUS
+000720         MOVE 16 TO RETURN-CODE
+000730         GO TO 9999-EXIT
+000740     END-IF.
+000750 0500-OPEN-AUDIT-TRAIL-EXIT.
+000760     EXIT.
+000770*----------------------------------------------------------
+000780* 1000-CALL-GETSTRING
+000790*     CALLS THE C SIDE, THEN MAKES SURE THE POINTER IT
+000800*     HANDED BACK LOOKS SANE BEFORE ANYTHING TRUSTS IT.
+000810*----------------------------------------------------------
+000820 1000-CALL-GETSTRING.
+000830     DISPLAY '*********************************'.
+000840     DISPLAY "*         STARTING COBOL        *".
+000850     DISPLAY "*      CALLING C FROM COBOL     *".
+000860     DISPLAY '*********************************'.
+000870     CALL "getstring"
+000880         USING HELLO-WORLD
+000890         RETURNING C-STRING-POINTER.
+000900
+000910     DISPLAY '*********************************'.
+000920     DISPLAY '* BACK IN COBOL AFTER CALLING C *'.
+000930     DISPLAY '*          ', C-STRING-POINTER, "           *".
+000940     DISPLAY '*          ', HELLO-WORLD, '         *'.
+000950     DISPLAY '*********************************'.
+000960
+000970     IF C-STRING-POINTER = NULL
+000980         MOVE "FAIL" TO AUD-STATUS
+000990         MOVE "N/A"  TO AUD-RESULT
+001000         PERFORM 8000-WRITE-AUDIT-RECORD
+001010             THRU 8000-WRITE-AUDIT-RECORD-EXIT
+001020         GO TO 9100-GETSTRING-ERROR
+001030     END-IF.
+001040 1000-CALL-GETSTRING-EXIT.
+001050     EXIT.
+001060*----------------------------------------------------------
+001070* 2000-BUILD-PRINT-RESULT
+001080*     MAPS LINKAGE-DATA ONTO THE POINTER THE C SIDE
+001090*     RETURNED AND ASSEMBLES THE PIPE-DELIMITED RESULT.
+001100*----------------------------------------------------------
+001110 2000-BUILD-PRINT-RESULT.
+001120     SET ADDRESS OF LINKAGE-DATA TO C-STRING-POINTER.
+001130
+001140     STRING
+001150         PIPE DELIMITED BY SIZE
+001160         RESULT DELIMITED BY SIZE
+001170         PIPE DELIMITED BY SIZE
+001180         INTO PRINT-RESULT
+001190         ON OVERFLOW
+001200             DISPLAY "*** WARNING - PRINT-RESULT TOO SMALL -- "
+001210                 "OUTPUT TRUNCATED ***"
+001220     END-STRING.
+001230
+001240     DISPLAY '*********************************'.
+001250     DISPLAY "*         LEAVING COBOL         *".
+001260     DISPLAY '*********************************'.
+001270     DISPLAY PRINT-RESULT.
+001280
+001290     MOVE "OK"          TO AUD-STATUS.
+001300     MOVE PRINT-RESULT  TO AUD-RESULT.
+001310     PERFORM 8000-WRITE-AUDIT-RECORD
+001320         THRU 8000-WRITE-AUDIT-RECORD-EXIT.
+001330 2000-BUILD-PRINT-RESULT-EXIT.
+001340     EXIT.
+001350*----------------------------------------------------------
+001360* 8000-WRITE-AUDIT-RECORD
+001370*     WRITES ONE AUDIT TRAIL RECORD FOR THE CALL TO
+001380*     "GETSTRING". CALLERS MOVE AUD-STATUS AND AUD-RESULT
+001390*     BEFORE PERFORMING THIS PARAGRAPH. FAILS THE STEP IF
+001400*     THE WRITE ITSELF FAILS.
+001410*----------------------------------------------------------
+001420 8000-WRITE-AUDIT-RECORD.
+001430     ACCEPT AUD-DATE-YYYYMMDD FROM DATE YYYYMMDD.
+001440     ACCEPT AUD-TIME-HHMMSSCC FROM TIME.
+001450     STRING
+001460         AUD-DATE-YYYYMMDD DELIMITED BY SIZE
+001470         AUD-TIME-HHMMSSCC DELIMITED BY SIZE
+001480         INTO AUD-TIMESTAMP.
+001490     MOVE "HELLO"      TO AUD-PROGRAM-NAME.
+001500     MOVE "GETSTR"     TO AUD-CALL-TYPE.
+001510     MOVE HELLO-WORLD  TO AUD-MODULE-FUNC.
+001520     WRITE AUDIT-TRAIL-RECORD.
+001530     IF AUD-FILE-STATUS NOT = "00"
+001540         DISPLAY "*** ERROR - AUDIT TRAIL RECORD COULD NOT "
+001550             "BE WRITTEN -- FILE STATUS " AUD-FILE-STATUS
+001560         MOVE 16 TO RETURN-CODE
+001570         GO TO 9999-EXIT
+001580     END-IF.
+001590 8000-WRITE-AUDIT-RECORD-EXIT.
+001600     EXIT.
+001610*----------------------------------------------------------
+001620* 9100-GETSTRING-ERROR
+001630*     CALL "GETSTRING" HANDED BACK A NULL POINTER. THE C
+001640*     SIDE PROBABLY BROKE ITS CALLING CONVENTION -- SAY SO
+001650*     ON THE JOB LOG AND FAIL THE STEP INSTEAD OF LETTING
+001660*     GARBAGE FLOW DOWNSTREAM.
+001670*----------------------------------------------------------
+001680 9100-GETSTRING-ERROR.
+001690     DISPLAY '*********************************'.
+001700     DISPLAY '*   ERROR - CALL "GETSTRING"    *'.
+001710     DISPLAY '*   RETURNED A NULL POINTER --  *'.
+001720     DISPLAY '*   RESULT CANNOT BE TRUSTED.   *'.
+001730     DISPLAY '*********************************'.
+001740     MOVE 16 TO RETURN-CODE.
+001750     GO TO 9999-EXIT.
+001760*----------------------------------------------------------
+001770* 9999-EXIT
+001780*----------------------------------------------------------
+001790 9999-EXIT.
+001800     CLOSE AUDIT-TRAIL-FILE.
+001810     STOP RUN.
