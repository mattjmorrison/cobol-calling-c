@@ -0,0 +1,10 @@
+000010*----------------------------------------------------------
+000020* CKPTREC.CPY
+000030*----------------------------------------------------------
+000040* CHECKPOINT RECORD FOR THE PYTHON BATCH DRIVER. HOLDS THE
+000050* SEQUENCE NUMBER OF THE LAST PYTHON-REQUEST RECORD THAT
+000060* WAS SUCCESSFULLY PROCESSED, SO A RESTARTED RUN CAN SKIP
+000070* PAST WORK ALREADY DONE INSTEAD OF REPEATING IT.
+000080*----------------------------------------------------------
+000090 01  CHECKPOINT-RECORD.
+000100     03  CKPT-LAST-RECORD-NUMBER  PIC 9(09).
